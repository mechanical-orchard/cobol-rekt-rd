@@ -0,0 +1,35 @@
+//FLOWGRJB JOB (ACCTNO),'FLOWGRAPH NIGHTLY',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//JOBLIB   DD DSN=PROD.FLOWGRAPH.LOADLIB,DISP=SHR
+//*
+//*  FLOWGRAPH NIGHTLY DRIVER.
+//*
+//*  RESTART: TWO STEPS SO OPERATIONS CAN RESTART AT STATUS-CHECK
+//*  THROUGH THE SCHEDULER'S RESTART PARAMETER INSTEAD OF RERUNNING
+//*  A1.  STEP010 (FLOWGRA1) RUNS A1 AND WRITES THE STATE IT REACHED
+//*  TO THE CHECKPOINT FILE (DDNAME CHKPTFIL).  STEP020 (FLOWGRAPH)
+//*  READS THAT STATE AND RUNS STATUS-CHECK ONWARD.  TO RESTART AFTER
+//*  AN ABEND IN STEP020 (TYPICALLY A DB HICCUP THAT STATUS-CHECK
+//*  WOULD HAVE FLAGGED), RESUBMIT WITH RESTART=STEP020 -- STEP010 IS
+//*  SKIPPED AND STEP020 PICKS UP THE STATE STEP010 ALREADY WROTE.  A
+//*  PLAIN RESUBMISSION WITH NO RESTART= REPEATS BOTH STEPS, WHICH IS
+//*  CORRECT FOR AN ABEND IN STEP010 ITSELF.
+//*
+//STEP010  EXEC PGM=FLOWGRA1
+//CHKPTFIL DD DSN=PROD.FLOWGRAPH.CHKPT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//STEP020  EXEC PGM=FLOWGRAPH
+//CHKPTFIL DD DSN=PROD.FLOWGRAPH.CHKPT,DISP=SHR
+//ABRTAUD  DD DSN=PROD.FLOWGRAPH.ABRTAUD,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//RECONRPT DD SYSOUT=*
+//SUMRPT   DD SYSOUT=*
+//E1XTRACT DD DSN=PROD.FLOWGRAPH.E1EXTRACT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
