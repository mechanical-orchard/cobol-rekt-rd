@@ -2,65 +2,338 @@
        PROGRAM-ID.    FLOWGRAPH.
        AUTHOR.        MOJO
        DATE-WRITTEN.  SEP 2024.
+      *MODIFICATION HISTORY
+      *    2026-08-09  RESTART/CHECKPOINT FILE ADDED FOR E1B SO A
+      *                RERUN AFTER AN ABEND CAN SKIP COMPLETED WORK.
+      *    2026-08-09  REVIEW FIXES: CONDI IS NOW SET FROM DB-STATE
+      *                BEFORE STATUS-CHECK RUNS INSTEAD OF STAYING AT
+      *                ITS DEFAULT VALUE FOREVER; STATUS-CHECK NO
+      *                LONGER FINALIZES THE RUN ITSELF (SA2-STATUS-
+      *                CHECK OWNS THAT, AFTER THE RUN-MODE TEST);
+      *                ABRTAUD/E1XTRACT ARE NOW OPTIONAL FILES SO A
+      *                FIRST-TIME OPEN EXTEND CREATES THEM INSTEAD OF
+      *                SILENTLY FAILING; THE RESTART CHECK MOVED OUT
+      *                OF S SECTION INTO ITS OWN SECTION; THE E1B
+      *                CHECKPOINT-WRITE AND RETRY-ESCALATION LOGIC
+      *                MOVED OUT OF E1 SECTION INTO THEIR OWN SECTIONS
+      *                SO "GO TO E1Z" ACTUALLY STOPS E1 INSTEAD OF
+      *                FALLING THROUGH INTO THEM A SECOND TIME.
+      *    2026-08-09  REVIEW FIXES ROUND 2: DB-STATE IS NOW LOADED
+      *                FROM THE ENVIRONMENT AT SA1 INSTEAD OF SITTING
+      *                AT ITS DECLARED ZERO FOREVER, AND A1 NOW SETS
+      *                STATE-1 FROM THE RECORD COUNT IT JUST PROCESSED,
+      *                SO E1'S RETRY/CHECKPOINT/ESCALATE LOGIC IS
+      *                ACTUALLY REACHABLE INSTEAD OF PERMANENTLY
+      *                SHORT-CIRCUITED; STATUS-CHECK-A NOW SETS S-ERROR
+      *                BEFORE ABORTING AND SKIPS THE ABORT-AUDIT WRITE
+      *                ON AN INQUIRY RUN; E1-CHECKPOINT-A NOW CHECKS
+      *                CKPT-FILE-STATUS AFTER THE OPEN; Z1A NOW CLEARS
+      *                CHECKPOINT-FILE ON EVERY COMPLETED RUN SO A
+      *                STALE CHECKPOINT CAN'T MAKE THE NEXT RUN SKIP A1.
+      *    2026-08-09  REVIEW FIXES ROUND 3: A1 MOVED OUT TO ITS OWN
+      *                PROGRAM, FLOWGRA1, SO THE JCL CAN RESTART AT
+      *                STATUS-CHECK AS A SEPARATE STEP INSTEAD OF ONLY
+      *                SKIPPING A1 THROUGH THE PROGRAM'S OWN CHECKPOINT
+      *                READ.  THIS PROGRAM NOW READS STATE-1 AND THE
+      *                A1 RECORD COUNT FROM CHKPTFIL UNCONDITIONALLY AT
+      *                ENTRY INSTEAD OF RUNNING A1 ITSELF.  THE MAINLINE
+      *                NO LONGER ROUTES TO E1 ON THE SAME CONDITION
+      *                STATUS-CHECK USES TO ABORT -- E1'S RETRY/
+      *                CHECKPOINT LOGIC NOW RUNS ONLY ON RECORD-NOT-
+      *                FOUND, SO A DB FAILURE NO LONGER PRODUCES TWO
+      *                ABORT-AUDIT RECORDS FOR ONE INCIDENT.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE   ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT OPTIONAL ABORT-AUDIT-FILE ASSIGN TO "ABRTAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT RECON-RPT         ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECON-RPT-STATUS.
+           SELECT SUMMARY-RPT       ASSIGN TO "SUMRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUMMARY-RPT-STATUS.
+           SELECT OPTIONAL E1-EXTRACT-FILE  ASSIGN TO "E1XTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS E1-EXTRACT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATE-1         PIC 9999.
+           05  CKPT-A1-COUNT        PIC 9(5).
+
+       FD  ABORT-AUDIT-FILE.
+       01  ABORT-AUDIT-RECORD.
+           05  AUD-TIMESTAMP        PIC X(14).
+           05  AUD-CONDI            PIC XX.
+           05  AUD-S-ERROR          PIC XXXX.
+
+       FD  RECON-RPT.
+       01  RECON-RPT-RECORD.
+           05  FILLER               PIC X(10) VALUE "DB-STATUS ".
+           05  RPT-OK-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(14) VALUE " NOT-FOUND ".
+           05  RPT-NOTFOUND-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(14) VALUE " READ-END ".
+           05  RPT-READEND-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(14) VALUE " FAILURE ".
+           05  RPT-FAILURE-COUNT    PIC ZZZ,ZZ9.
+
+       FD  SUMMARY-RPT.
+       01  SUMMARY-RPT-RECORD.
+           05  FILLER               PIC X(12) VALUE "START-TIME ".
+           05  SUM-START-TIME       PIC X(14).
+           05  FILLER               PIC X(12) VALUE " END-TIME ".
+           05  SUM-END-TIME         PIC X(14).
+           05  FILLER               PIC X(12) VALUE " A1-COUNT ".
+           05  SUM-A1-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(12) VALUE " ABORTS ".
+           05  SUM-ABORT-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(12) VALUE " E1-COUNT ".
+           05  SUM-E1-COUNT         PIC ZZZ,ZZ9.
+
+       FD  E1-EXTRACT-FILE.
+       01  E1-EXTRACT-RECORD.
+           05  EXT-STATE-1          PIC 9999.
+           05  EXT-DB-STATE         PIC 9999.
+           05  EXT-TIMESTAMP        PIC X(14).
+
        WORKING-STORAGE SECTION.
-       01  CONDI                PIC X VALUE "E".
-            88 FAILURE          VALUE "E".
-            88 DB-STATUS-OK     VALUE "F".
-            88 RECORD-NOT-FOUND VALUE "F".
-            88 DB-READ-END    VALUE "F".
+           COPY DBSTCOD.
          01 S-ERROR             PIC XXXX.
          01 STATE-1             PIC 9999.
+         01 DB-STATE            PIC 9999 VALUE ZERO.
+         01 DB-STATE-ENV        PIC 9(4).
+
+         01 CKPT-FILE-STATUS    PIC XX.
+         01 STATE-INPUT-SWITCH  PIC X VALUE "N".
+            88 STATE-INPUT-FOUND VALUE "Y".
+
+         01 AUDIT-FILE-STATUS   PIC XX.
+         01 RECON-RPT-STATUS    PIC XX.
+         01 SUMMARY-RPT-STATUS  PIC XX.
+         01 E1-EXTRACT-STATUS   PIC XX.
+
+         01 RUN-START-TIME      PIC X(14).
+         01 A1-RECORD-COUNT     PIC 9(5) VALUE ZERO COMP.
+         01 ABORT-COUNT         PIC 9(5) VALUE ZERO COMP.
+         01 E1-INVOKE-COUNT     PIC 9(5) VALUE ZERO COMP.
+
+         01 DB-OK-COUNT         PIC 9(5) VALUE ZERO COMP.
+         01 DB-NOTFOUND-COUNT   PIC 9(5) VALUE ZERO COMP.
+         01 DB-READEND-COUNT    PIC 9(5) VALUE ZERO COMP.
+         01 DB-FAILURE-COUNT    PIC 9(5) VALUE ZERO COMP.
+
+         01 E1-RETRY-COUNT      PIC 999 VALUE ZERO COMP.
+         01 E1-RETRY-MAX        PIC 999 VALUE 010 COMP.
+         01 E1-RETRY-MAX-ENV    PIC 9(3).
+
+         01 RUN-MODE            PIC X VALUE "N".
+            88 RUN-MODE-INQUIRY VALUE "Y".
+            88 RUN-MODE-NORMAL  VALUE "N".
+
+         01 TODAY-DATE.
+            05 TODAY-YY         PIC 99.
+            05 TODAY-MM         PIC 99.
+            05 TODAY-DD         PIC 99.
+         01 TIME-OF-DAY.
+            05 TOD-HH           PIC 99.
+            05 TOD-MM           PIC 99.
+            05 TOD-SS           PIC 99.
+            05 TOD-HS           PIC 99.
+         01 TIMESTAMP-VALUE     PIC X(14).
 
        PROCEDURE DIVISION.
        S SECTION.
        SA1.
-           PERFORM A1.
-           IF  NOT FAILURE
+           PERFORM TIME-STAMP.
+           MOVE TIMESTAMP-VALUE TO RUN-START-TIME.
+           MOVE ZERO TO E1-RETRY-MAX-ENV.
+           ACCEPT E1-RETRY-MAX-ENV FROM ENVIRONMENT "FLOW-E1-MAXRETRY".
+           IF  E1-RETRY-MAX-ENV IS NUMERIC AND E1-RETRY-MAX-ENV > ZERO
+               MOVE E1-RETRY-MAX-ENV TO E1-RETRY-MAX.
+           MOVE ZERO TO DB-STATE-ENV.
+           ACCEPT DB-STATE-ENV FROM ENVIRONMENT "FLOW-DB-STATE".
+           IF  DB-STATE-ENV IS NUMERIC
+               MOVE DB-STATE-ENV TO DB-STATE.
+           ACCEPT RUN-MODE FROM ENVIRONMENT "FLOW-RUN-MODE".
+           IF  NOT RUN-MODE-INQUIRY
+               SET RUN-MODE-NORMAL TO TRUE.
+           PERFORM STATE-INPUT.
+           IF  NOT STATE-INPUT-FOUND
+               DISPLAY 'OPERATOR ALERT - NO STATE-1 CHECKPOINT FROM '
+                       'THE A1 STEP - STATUS ' CKPT-FILE-STATUS
+                   UPON CONSOLE
+               GOBACK.
+       SA2-STATUS-CHECK.
+           MOVE DB-STATE(3:2) TO CONDI.
+           PERFORM STATUS-CHECK.
+           IF  RUN-MODE-INQUIRY
+               DISPLAY "FLOWGRAPH INQUIRY RUN - CONDI=" CONDI
+                       " STATE-1=" STATE-1
+               DISPLAY "FLOWGRAPH INQUIRY RUN - FINALIZE STEP SKIPPED"
+               GOBACK.
+           IF  NOT RECORD-NOT-FOUND
                GO TO SZ1.
        SE1.
            PERFORM E1.
        SZ1.
            PERFORM Z1.
+       STATE-INPUT SECTION.
+       STATE-INPUT-A.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF  CKPT-FILE-STATUS NOT = "00"
+               GO TO STATE-INPUT-Z.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-STATE-1  TO STATE-1
+                   MOVE CKPT-A1-COUNT TO A1-RECORD-COUNT
+                   SET STATE-INPUT-FOUND TO TRUE.
+           CLOSE CHECKPOINT-FILE.
+       STATE-INPUT-Z.
+           EXIT.
        STATUS-CHECK SECTION.
        STATUS-CHECK-A.
-           IF  DB-STATUS-OK
-           OR  RECORD-NOT-FOUND
-           OR  DB-READ-END
-               NEXT SENTENCE
-           ELSE
-               PERFORM YES-ABORT
-               PERFORM Z1.
+           EVALUATE TRUE
+               WHEN DB-STATUS-OK
+                   ADD 1 TO DB-OK-COUNT
+               WHEN RECORD-NOT-FOUND
+                   ADD 1 TO DB-NOTFOUND-COUNT
+               WHEN DB-READ-END
+                   ADD 1 TO DB-READEND-COUNT
+               WHEN OTHER
+                   ADD 1 TO DB-FAILURE-COUNT
+                   MOVE 'DBFL' TO S-ERROR
+                   IF  RUN-MODE-NORMAL
+                       PERFORM YES-ABORT
+                   ELSE
+                       DISPLAY "FLOWGRAPH INQUIRY RUN - WOULD HAVE "
+                               "ABORTED - CONDI=" CONDI
+                               " S-ERROR=" S-ERROR
+                           UPON CONSOLE.
        STATUS-Z.
            EXIT.
        YES-ABORT SECTION.
        YES-ABORT-A.
+           ADD 1 TO ABORT-COUNT.
+           PERFORM TIME-STAMP.
+           MOVE TIMESTAMP-VALUE TO AUD-TIMESTAMP.
+           MOVE CONDI TO AUD-CONDI.
+           MOVE S-ERROR TO AUD-S-ERROR.
+           OPEN EXTEND ABORT-AUDIT-FILE.
+           IF  AUDIT-FILE-STATUS = "05"
+               OPEN OUTPUT ABORT-AUDIT-FILE.
+           WRITE ABORT-AUDIT-RECORD.
+           CLOSE ABORT-AUDIT-FILE.
            DISPLAY 'ABORTA'
        ABORT-Z.
            EXIT.
-       A1 SECTION.
-       A1A.
-        DISPLAY "A1A".
-       A1Z.
+
+       TIME-STAMP SECTION.
+       TIME-STAMP-A.
+           ACCEPT TODAY-DATE FROM DATE.
+           ACCEPT TIME-OF-DAY FROM TIME.
+           STRING TODAY-YY TODAY-MM TODAY-DD
+                  TOD-HH TOD-MM TOD-SS TOD-HS
+                  DELIMITED BY SIZE INTO TIMESTAMP-VALUE.
+       TIME-STAMP-Z.
            EXIT.
        E1 SECTION.
        E1A.
            DISPLAY "E1A"
+           ADD 1 TO E1-INVOKE-COUNT
            IF STATE-1 = ZERO
               GO TO E1Z.
        E1B.
            IF   DB-STATE = STATE-1
                 DISPLAY "TEST5"
+                PERFORM E1-CHECKPOINT
            ELSE
-                GO TO E1B.
+                ADD 1 TO E1-RETRY-COUNT
+                IF  E1-RETRY-COUNT > E1-RETRY-MAX
+                    PERFORM E1-ESCALATE
+                    GO TO E1Z
+                ELSE
+                    GO TO E1B.
        E1Z.
            EXIT.
+       E1-CHECKPOINT SECTION.
+       E1-CHECKPOINT-A.
+           MOVE STATE-1 TO CKPT-STATE-1.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF  CKPT-FILE-STATUS NOT = "00"
+               DISPLAY 'OPERATOR ALERT - CHECKPOINT WRITE FAILED - '
+                       'STATUS ' CKPT-FILE-STATUS UPON CONSOLE
+               GO TO E1-CHECKPOINT-Z.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       E1-CHECKPOINT-Z.
+           EXIT.
+       E1-ESCALATE SECTION.
+       E1-ESCALATE-A.
+           PERFORM TIME-STAMP.
+           MOVE STATE-1         TO EXT-STATE-1.
+           MOVE DB-STATE        TO EXT-DB-STATE.
+           MOVE TIMESTAMP-VALUE TO EXT-TIMESTAMP.
+           OPEN EXTEND E1-EXTRACT-FILE.
+           IF  E1-EXTRACT-STATUS = "05"
+               OPEN OUTPUT E1-EXTRACT-FILE.
+           WRITE E1-EXTRACT-RECORD.
+           CLOSE E1-EXTRACT-FILE.
+           MOVE 'E1MX' TO S-ERROR.
+           DISPLAY 'OPERATOR ALERT - E1B RETRY LIMIT EXCEEDED - '
+                   'STATE-1=' STATE-1 ' DB-STATE=' DB-STATE
+                   UPON CONSOLE.
+           PERFORM YES-ABORT.
+       E1-ESCALATE-Z.
+           EXIT.
        Z1 SECTION.
        Z1A.
+           PERFORM Z1B-RECON-RPT.
+           PERFORM Z1C-SUMMARY-RPT.
+           PERFORM Z1D-CLEAR-CHECKPOINT.
            FINISH
              ON ANY-STATUS
                  NEXT SENTENCE.
            GOBACK.
        Z1Z.
            EXIT.
+       Z1B-RECON-RPT.
+           MOVE DB-OK-COUNT       TO RPT-OK-COUNT.
+           MOVE DB-NOTFOUND-COUNT TO RPT-NOTFOUND-COUNT.
+           MOVE DB-READEND-COUNT  TO RPT-READEND-COUNT.
+           MOVE DB-FAILURE-COUNT  TO RPT-FAILURE-COUNT.
+           OPEN OUTPUT RECON-RPT.
+           IF  RECON-RPT-STATUS NOT = "00"
+               DISPLAY 'OPERATOR ALERT - RECONRPT OPEN FAILED - '
+                       'STATUS ' RECON-RPT-STATUS UPON CONSOLE
+           ELSE
+               WRITE RECON-RPT-RECORD
+               CLOSE RECON-RPT.
+       Z1C-SUMMARY-RPT.
+           PERFORM TIME-STAMP.
+           MOVE RUN-START-TIME    TO SUM-START-TIME.
+           MOVE TIMESTAMP-VALUE   TO SUM-END-TIME.
+           MOVE A1-RECORD-COUNT   TO SUM-A1-COUNT.
+           MOVE ABORT-COUNT       TO SUM-ABORT-COUNT.
+           MOVE E1-INVOKE-COUNT   TO SUM-E1-COUNT.
+           OPEN OUTPUT SUMMARY-RPT.
+           IF  SUMMARY-RPT-STATUS NOT = "00"
+               DISPLAY 'OPERATOR ALERT - SUMRPT OPEN FAILED - STATUS '
+                       SUMMARY-RPT-STATUS UPON CONSOLE
+           ELSE
+               WRITE SUMMARY-RPT-RECORD
+               CLOSE SUMMARY-RPT.
+       Z1D-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF  CKPT-FILE-STATUS NOT = "00"
+               DISPLAY 'OPERATOR ALERT - CHECKPOINT CLEAR FAILED - '
+                       'STATUS ' CKPT-FILE-STATUS UPON CONSOLE.
+           CLOSE CHECKPOINT-FILE.
