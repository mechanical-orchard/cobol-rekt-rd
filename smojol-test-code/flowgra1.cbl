@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FLOWGRA1.
+       AUTHOR.        MOJO
+       DATE-WRITTEN.  AUG 2026.
+      *MODIFICATION HISTORY
+      *    2026-08-09  SPLIT OUT OF FLOWGRAPH SO THE JCL CAN RESTART AT
+      *                STATUS-CHECK AS A SEPARATE STEP.  THIS PROGRAM IS
+      *                STEP010: IT RUNS A1 AND WRITES THE STATE IT
+      *                REACHED TO CHKPTFIL FOR FLOWGRAPH (STEP020) TO
+      *                PICK UP.  ON A RESTART AT STEP020 THIS PROGRAM
+      *                DOES NOT RUN AGAIN, SO A1 IS NOT REPEATED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE   ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATE-1         PIC 9999.
+           05  CKPT-A1-COUNT        PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+         01 STATE-1             PIC 9999.
+         01 A1-RECORD-COUNT     PIC 9(5) VALUE ZERO COMP.
+         01 CKPT-FILE-STATUS    PIC XX.
+
+       PROCEDURE DIVISION.
+       S SECTION.
+       SA1.
+           PERFORM A1.
+           PERFORM A1-CHECKPOINT.
+           GOBACK.
+       A1 SECTION.
+       A1A.
+        DISPLAY "A1A".
+        ADD 1 TO A1-RECORD-COUNT.
+        MOVE A1-RECORD-COUNT TO STATE-1.
+       A1Z.
+           EXIT.
+       A1-CHECKPOINT SECTION.
+       A1-CHECKPOINT-A.
+           MOVE STATE-1         TO CKPT-STATE-1.
+           MOVE A1-RECORD-COUNT TO CKPT-A1-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF  CKPT-FILE-STATUS NOT = "00"
+               DISPLAY 'OPERATOR ALERT - CHECKPOINT WRITE FAILED - '
+                       'STATUS ' CKPT-FILE-STATUS UPON CONSOLE
+               GO TO A1-CHECKPOINT-Z.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       A1-CHECKPOINT-Z.
+           EXIT.
