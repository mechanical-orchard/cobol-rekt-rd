@@ -1,17 +1,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NO-BRANCH.
+      *MODIFICATION HISTORY
+      *    2026-08-09  P2 NOW PERFORMS A REAL EXCHANGE OF SOME-PART-1
+      *                AND SOME-PART-2 AGAINST PARTS-MASTER, KEYED BY
+      *                THE PART PAIR, WITH EXCHANGE-PART-01 CARRIED AS
+      *                THE TRANSACTION ID TYING THE EXCHANGE BACK TO
+      *                THE CALLING JOB.
+      *    2026-08-09  SOMETHING-LINKAGE IS NOW VALIDATED ON ENTRY
+      *                AGAINST THE RECOGNIZED EXCHANGE-REQUEST CODES;
+      *                LINKAGE-RETURN-STATUS TELLS THE CALLER WHETHER
+      *                THE LINKAGE DATA WAS ACCEPTED.
+      *    2026-08-09  REVIEW FIX: EXCHANGE-PART-01 IS NOW TAKEN FROM
+      *                ITS OWN LINKAGE FIELD (CALLING-JOB-ID) INSTEAD
+      *                OF SOMETHING-LINKAGE, SO THE TRANSACTION ID
+      *                ISN'T COLLAPSED TO THE SAME TWO VALUES AS THE
+      *                EXCHANGE-REQUEST CODE.  THE PARTS-MASTER OPEN
+      *                IS NOW STATUS-CHECKED BEFORE THE READ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-MASTER ASSIGN TO "PARTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PART-KEY
+               FILE STATUS IS PM-FILE-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  PARTS-MASTER.
+           01  PARTS-MASTER-RECORD.
+               05  PM-PART-KEY.
+                   10  PM-KEY-PART-1    PIC 999.
+                   10  PM-KEY-PART-2    PIC 999.
+               05  PM-CURRENT-PART-1    PIC 999.
+               05  PM-CURRENT-PART-2    PIC 999.
+               05  PM-EXCHANGE-PART-01  PIC XXXX.
+
            WORKING-STORAGE SECTION.
                 01 SOME-PART-1 PIC 999.
                 01 SOME-PART-2 PIC 999.
                 01 EXCHANGE-PART-01 PIC XXXX.
+                01 PART-SWAP-HOLD PIC 999.
+                01 PM-FILE-STATUS PIC XX.
            LINKAGE SECTION.
                01  SOMETHING-LINKAGE      PIC XXXX.
-       PROCEDURE DIVISION.
+                   88 VALID-EXCHANGE-REQUEST VALUES "SWAP" "EXCH".
+               01  CALLING-JOB-ID         PIC XXXX.
+               01  LINKAGE-RETURN-STATUS  PIC X.
+                   88 LINKAGE-STATUS-OK   VALUE "0".
+                   88 LINKAGE-STATUS-BAD  VALUE "1".
+       PROCEDURE DIVISION USING SOMETHING-LINKAGE
+                                 CALLING-JOB-ID
+                                 LINKAGE-RETURN-STATUS.
        SECTION-0 SECTION.
         P1.
-            DISPLAY "GOING " SOME-PART-1 " AND " SOME-PART-2
+            SET LINKAGE-STATUS-OK TO TRUE.
+            IF  NOT VALID-EXCHANGE-REQUEST
+                SET LINKAGE-STATUS-BAD TO TRUE
+                DISPLAY "NO-BRANCH - INVALID SOMETHING-LINKAGE VALUE: "
+                        SOMETHING-LINKAGE
+                GO TO P1Z.
+            DISPLAY "GOING " SOME-PART-1 " AND " SOME-PART-2.
        SECTION-A SECTION.
         P2.
-            MOVE SOME-PART-1 TO SOME-PART-1.
-
+            MOVE CALLING-JOB-ID TO EXCHANGE-PART-01.
+            MOVE SOME-PART-1 TO PM-KEY-PART-1.
+            MOVE SOME-PART-2 TO PM-KEY-PART-2.
+            OPEN I-O PARTS-MASTER.
+            IF  PM-FILE-STATUS NOT = "00"
+                DISPLAY "PARTS-MASTER OPEN FAILED - STATUS "
+                        PM-FILE-STATUS " - EXCHANGE "
+                        EXCHANGE-PART-01 " REJECTED"
+                GO TO P2Z.
+            READ PARTS-MASTER
+                INVALID KEY
+                    DISPLAY "PARTS-MASTER RECORD NOT FOUND - EXCHANGE "
+                            EXCHANGE-PART-01 " REJECTED"
+                    CLOSE PARTS-MASTER
+                    GO TO P2Z.
+            MOVE SOME-PART-1 TO PART-SWAP-HOLD.
+            MOVE SOME-PART-2 TO SOME-PART-1.
+            MOVE PART-SWAP-HOLD TO SOME-PART-2.
+            MOVE SOME-PART-1 TO PM-CURRENT-PART-1.
+            MOVE SOME-PART-2 TO PM-CURRENT-PART-2.
+            MOVE EXCHANGE-PART-01 TO PM-EXCHANGE-PART-01.
+            REWRITE PARTS-MASTER-RECORD
+                INVALID KEY
+                    DISPLAY "PARTS-MASTER REWRITE FAILED - EXCHANGE "
+                            EXCHANGE-PART-01.
+            CLOSE PARTS-MASTER.
+       P2Z.
+           GOBACK.
+       P1Z.
+           GOBACK.
