@@ -0,0 +1,14 @@
+      *    DB RETURN CODE TABLE
+      *    GIVES EACH DB OUTCOME ITS OWN DISTINCT VALUE SO
+      *    STATUS-CHECK CAN TELL SUCCESS/NOT-FOUND/READ-END/FAILURE
+      *    APART INSTEAD OF COLLAPSING THEM ALL TO ONE VALUE.  DB-
+      *    RESOLVED IS THE POSITIVE TEST (ONE OF THE THREE RECOGNIZED
+      *    GOOD CODES) -- FAILURE IS ITS COMPLEMENT, NOT A VALUE
+      *    RANGE, SINCE AN UNRECOGNIZED DB RETURN CODE CAN BE ANY
+      *    TWO-DIGIT VALUE, NOT JUST "E0" THRU "E9".
+       01  CONDI                PIC XX VALUE "E0".
+           88 DB-INITIAL-STATE  VALUE "E0".
+           88 DB-STATUS-OK      VALUE "00".
+           88 RECORD-NOT-FOUND  VALUE "04".
+           88 DB-READ-END       VALUE "08".
+           88 DB-RESOLVED       VALUES "00" "04" "08".
